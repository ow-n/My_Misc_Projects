@@ -1,104 +1,492 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. EmployeePayrollCalculator.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EMP-MASTER-STATUS.
+
+            SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PAYROLL-REGISTER-STATUS.
+
+            SELECT YTD-MASTER ASSIGN TO "YTDMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS YT-EMP-ID
+                FILE STATUS IS WS-YTD-MASTER-STATUS.
+
+            SELECT ACH-FILE ASSIGN TO "ACHFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ACH-FILE-STATUS.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CKPT-STEP-NAME
+                FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+            SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+
+            SELECT ADJUSTMENT-TRANS ASSIGN TO "ADJTRANS"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ADJUSTMENT-TRANS-STATUS.
+
+            SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-MASTER.
+        01 EMPLOYEE-MASTER-RECORD.
+            COPY EMPREC.
+
+        FD  PAYROLL-REGISTER.
+        01 PAYROLL-REGISTER-RECORD     PIC X(80).
+
+        FD  YTD-MASTER.
+        01 YTD-MASTER-RECORD.
+            COPY YTDREC.
+
+        FD  ACH-FILE.
+        01 ACH-FILE-RECORD             PIC X(94).
+
+        FD  CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD.
+            COPY CKPTREC.
+
+        FD  EXCEPTION-REPORT.
+        01 EXCEPTION-REPORT-RECORD     PIC X(80).
+
+        FD  ADJUSTMENT-TRANS.
+        01 ADJUSTMENT-TRANS-RECORD.
+            COPY ADJTREC.
+
+        FD  AUDIT-LOG.
+        01 AUDIT-LOG-RECORD.
+            COPY AUDREC.
+
         WORKING-STORAGE SECTION.
-        
-        01 EMPLOYEE-TABLE.
-            05 EMPLOYEE OCCURS 10 TIMES.
+
+        01 WS-EMPLOYEE-TABLE.
+            05 WS-EMPLOYEE-COUNT     PIC 9(5) VALUE 0.
+            05 EMPLOYEE OCCURS 1 TO 500 TIMES
+                         DEPENDING ON WS-EMPLOYEE-COUNT.
+                10 EMP-ID            PIC 9(5).
                 10 EMP-NAME          PIC X(36) VALUE SPACES.
                 10 EMP-ORIGINAL-NAME PIC X(8).
                 10 EMP-SUFFIX        PIC X(24) VALUE SPACES.
                 10 EMP-GENDER        PIC X.
-                10 EMP-SALARY        PIC 9(7)V99.
-        
+                10 EMP-SALARY        PIC S9(7)V99.
+                10 EMP-DEPT-CODE     PIC X(4).
+                10 EMP-FED-TAX       PIC S9(7)V99 VALUE 0.
+                10 EMP-STATE-TAX     PIC S9(7)V99 VALUE 0.
+                10 EMP-NET-PAY       PIC S9(7)V99 VALUE 0.
+                10 EMP-YTD-GROSS     PIC S9(9)V99 VALUE 0.
+                10 EMP-YTD-FED-TAX   PIC S9(9)V99 VALUE 0.
+                10 EMP-YTD-STATE-TAX PIC S9(9)V99 VALUE 0.
+                10 EMP-YTD-NET-PAY   PIC S9(9)V99 VALUE 0.
+
+        01 WS-WITHHOLDING-RATES.
+            05 WS-FED-RATE           PIC V999 VALUE .220.
+            05 WS-STATE-RATE         PIC V999 VALUE .050.
+
+        01 WS-FILE-STATUSES.
+            05 WS-EMP-MASTER-STATUS       PIC X(2) VALUE '00'.
+            05 WS-PAYROLL-REGISTER-STATUS PIC X(2) VALUE '00'.
+            05 WS-YTD-MASTER-STATUS       PIC X(2) VALUE '00'.
+            05 WS-ACH-FILE-STATUS         PIC X(2) VALUE '00'.
+            05 WS-CHECKPOINT-FILE-STATUS  PIC X(2) VALUE '00'.
+            05 WS-EXCEPTION-REPORT-STATUS PIC X(2) VALUE '00'.
+            05 WS-ADJUSTMENT-TRANS-STATUS PIC X(2) VALUE '00'.
+            05 WS-AUDIT-LOG-STATUS        PIC X(2) VALUE '00'.
+
+        01 WS-EXCEPTION-COUNT        PIC 9(5) VALUE 0.
+
+        01 WS-ADJUSTMENT-CONTROLS.
+            05 WS-SOURCE-TABLE-INDEX PIC 9(3) VALUE 0.
+            05 WS-TARGET-TABLE-INDEX PIC 9(3) VALUE 0.
+            05 WS-OLD-SOURCE-SALARY  PIC S9(7)V99 VALUE 0.
+            05 WS-OLD-TARGET-SALARY  PIC S9(7)V99 VALUE 0.
+            05 WS-ADJ-SEQUENCE       PIC 9(05) VALUE 0.
+
+        01 WS-CHECKPOINT-CONTROLS.
+            05 WS-CURRENT-STEP-NAME  PIC X(30) VALUE SPACES.
+            05 WS-STEP-COMPLETE-FLAG PIC X(01) VALUE 'N'.
+            05 WS-START-INDEX        PIC 9(03) VALUE 1.
+
         01 WS-INDEX                 PIC 9(3) VALUE 0.
-        01 WS-TOTAL-MALE-SALARY     PIC 9(7)V99 VALUE 0.
-        01 WS-TOTAL-FEMALE-SALARY   PIC 9(7)V99 VALUE 0.
-        
+        01 WS-TOTAL-MALE-SALARY     PIC S9(7)V99 VALUE 0.
+        01 WS-TOTAL-FEMALE-SALARY   PIC S9(7)V99 VALUE 0.
+        01 WS-TOTAL-NET-MALE        PIC S9(7)V99 VALUE 0.
+        01 WS-TOTAL-NET-FEMALE      PIC S9(7)V99 VALUE 0.
+
+        01 WS-DEPT-TABLE.
+            05 WS-DEPT-COUNT         PIC 9(3) VALUE 0.
+            05 WS-DEPT-ENTRY OCCURS 1 TO 50 TIMES
+                         DEPENDING ON WS-DEPT-COUNT.
+                10 WS-DEPT-CODE          PIC X(4).
+                10 WS-DEPT-TOTAL-SALARY  PIC S9(9)V99 VALUE 0.
+        01 WS-DEPT-INDEX             PIC 9(3) VALUE 0.
+        01 WS-DEPT-TABLE-INDEX       PIC 9(3) VALUE 0.
+
+        01 WS-RUN-DATE               PIC 9(8) VALUE 0.
+        01 WS-RUN-DATE-DISPLAY REDEFINES WS-RUN-DATE.
+            05 WS-RUN-DATE-CC        PIC 9(2).
+            05 WS-RUN-DATE-YY        PIC 9(2).
+            05 WS-RUN-DATE-MM        PIC 9(2).
+            05 WS-RUN-DATE-DD        PIC 9(2).
+
+        01 WS-REGISTER-CONTROLS.
+            05 WS-PAGE-NUMBER        PIC 9(3) VALUE 0.
+            05 WS-LINE-COUNT         PIC 9(3) VALUE 99.
+            05 WS-LINES-PER-PAGE     PIC 9(3) VALUE 20.
+            05 WS-SUBTOTAL-GENDER    PIC X VALUE SPACE.
+
+        01 WS-PRINT-LINE             PIC X(80) VALUE SPACES.
+
+        *> Scratch fields used to move a signed amount into a print line
+        *> through a numeric-edited picture instead of a raw alphanumeric
+        *> MOVE/STRING, which drops the sign and decimal point (and
+        *> corrupts the last digit with an overpunch) for negative values.
+        01 WS-AMOUNT-DISPLAY         PIC -9(7).
+        01 WS-SIGNED-AMOUNT-DISPLAY  PIC -9(7).99.
+
+        COPY ACHREC.
+
+        01 WS-ACH-CONTROLS.
+            05 WS-ACH-ENTRY-COUNT    PIC 9(6) VALUE 0.
+            05 WS-ACH-ENTRY-HASH     PIC 9(10) VALUE 0.
+            05 WS-ACH-TOTAL-CREDIT   PIC 9(10)V99 VALUE 0.
+            05 WS-ACH-TRACE-NUMBER   PIC 9(15) VALUE 0.
+
         PROCEDURE DIVISION.
-        
+
         INITIALIZATION.
-            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN 10
-                INITIALIZE EMPLOYEE(WS-INDEX)
-                IF WS-INDEX LESS THAN OR EQUAL TO 5
-                    MOVE 'M' TO EMP-GENDER OF EMPLOYEE(WS-INDEX)
-                ELSE
-                    MOVE 'F' TO EMP-GENDER OF EMPLOYEE(WS-INDEX)
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            MOVE 0 TO WS-EMPLOYEE-COUNT.
+            OPEN INPUT EMPLOYEE-MASTER.
+            IF WS-EMP-MASTER-STATUS NOT = '00'
+                DISPLAY 'Unable to open EMPLOYEE-MASTER, status ' WS-EMP-MASTER-STATUS
+                STOP RUN
+            END-IF.
+
+            PERFORM READ-EMPLOYEE-MASTER-RECORD
+            PERFORM UNTIL WS-EMP-MASTER-STATUS = '10'
+                ADD 1 TO WS-EMPLOYEE-COUNT
+                INITIALIZE EMPLOYEE(WS-EMPLOYEE-COUNT)
+                MOVE EM-EMP-ID         TO EMP-ID OF EMPLOYEE(WS-EMPLOYEE-COUNT)
+                MOVE EM-ORIGINAL-NAME  TO EMP-ORIGINAL-NAME OF EMPLOYEE(WS-EMPLOYEE-COUNT)
+                MOVE EM-SUFFIX         TO EMP-SUFFIX OF EMPLOYEE(WS-EMPLOYEE-COUNT)
+                MOVE EM-GENDER         TO EMP-GENDER OF EMPLOYEE(WS-EMPLOYEE-COUNT)
+                MOVE EM-SALARY         TO EMP-SALARY OF EMPLOYEE(WS-EMPLOYEE-COUNT)
+                MOVE EM-DEPT-CODE      TO EMP-DEPT-CODE OF EMPLOYEE(WS-EMPLOYEE-COUNT)
+                PERFORM READ-EMPLOYEE-MASTER-RECORD
+            END-PERFORM.
+
+            CLOSE EMPLOYEE-MASTER.
+
+            OPEN I-O YTD-MASTER.
+            IF WS-YTD-MASTER-STATUS = '05' OR WS-YTD-MASTER-STATUS = '35'
+                OPEN OUTPUT YTD-MASTER
+                CLOSE YTD-MASTER
+                OPEN I-O YTD-MASTER
+            END-IF.
+
+            OPEN I-O CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-FILE-STATUS = '05' OR WS-CHECKPOINT-FILE-STATUS = '35'
+                OPEN OUTPUT CHECKPOINT-FILE
+                CLOSE CHECKPOINT-FILE
+                OPEN I-O CHECKPOINT-FILE
+            END-IF.
+
+*> MAIN-LOGIC is the only paragraph INITIALIZATION falls through into
+*> (it immediately follows INITIALIZATION in the source with nothing
+*> between them), and it ends in STOP RUN, so nothing ever falls
+*> through past it either. READ-EMPLOYEE-MASTER-RECORD/BUILD-CKPT-KEY/
+*> CHECK-STEP-COMPLETE/MARK-STEP-COMPLETE/SAVE-STEP-PROGRESS are
+*> utility paragraphs reached only by explicit PERFORM, never by fall
+*> through, so they are placed after MAIN-LOGIC's STOP RUN where
+*> nothing can run into them unintentionally.
+        MAIN-LOGIC.
+            MOVE 'VALIDATE-EMPLOYEE-DATA' TO WS-CURRENT-STEP-NAME.
+            PERFORM CHECK-STEP-COMPLETE.
+            IF WS-STEP-COMPLETE-FLAG = 'N'
+                PERFORM VALIDATE-EMPLOYEE-DATA
+                PERFORM MARK-STEP-COMPLETE
+            END-IF.
+
+*> COMPUTE-WITHHOLDING, CALCULATE-MALE-SALARY, CALCULATE-FEMALE-SALARY,
+*> CALCULATE-DEPT-SALARY and SET-FULL-NAMES (below) are cheap, pure
+*> recalculations from EMPLOYEE-MASTER data already sitting in
+*> WS-EMPLOYEE-TABLE - they are not checkpoint-guarded, because the
+*> fields they produce (EMP-FED-TAX, EMP-NET-PAY, EMP-NAME, the
+*> WS-TOTAL-* accumulators, WS-DEPT-TABLE) live in WORKING-STORAGE and
+*> are never themselves persisted across a run. Skipping them on a
+*> restart because some later step was already marked complete would
+*> leave those fields at their VALUE-clause default instead of the
+*> real computed amount. Only ACCUMULATE-YTD-TOTALS, which is the one
+*> piece of this work with an external side effect (YTD-MASTER), stays
+*> behind a checkpoint so a restart doesn't double-post YTD.
+            PERFORM COMPUTE-WITHHOLDING.
+            PERFORM CALCULATE-MALE-SALARY.
+            PERFORM CALCULATE-FEMALE-SALARY.
+
+            MOVE 'ACCUMULATE-YTD-TOTALS' TO WS-CURRENT-STEP-NAME.
+            PERFORM CHECK-STEP-COMPLETE.
+            IF WS-STEP-COMPLETE-FLAG = 'N'
+                PERFORM ACCUMULATE-YTD-TOTALS
+                PERFORM MARK-STEP-COMPLETE
+            END-IF.
+
+            PERFORM CALCULATE-DEPT-SALARY.
+
+            MOVE 'DISPLAY-A-TO-M' TO WS-CURRENT-STEP-NAME.
+            PERFORM CHECK-STEP-COMPLETE.
+            IF WS-STEP-COMPLETE-FLAG = 'N'
+                PERFORM DISPLAY-A-TO-M
+                PERFORM MARK-STEP-COMPLETE
+            END-IF.
+
+            MOVE 'DISPLAY-N-TO-Z' TO WS-CURRENT-STEP-NAME.
+            PERFORM CHECK-STEP-COMPLETE.
+            IF WS-STEP-COMPLETE-FLAG = 'N'
+                PERFORM DISPLAY-N-TO-Z
+                PERFORM MARK-STEP-COMPLETE
+            END-IF.
+
+            PERFORM SET-FULL-NAMES.
+
+            MOVE 'PRINT-PAYROLL-REGISTER' TO WS-CURRENT-STEP-NAME.
+            PERFORM CHECK-STEP-COMPLETE.
+            IF WS-STEP-COMPLETE-FLAG = 'N'
+                PERFORM PRINT-PAYROLL-REGISTER
+                PERFORM MARK-STEP-COMPLETE
+            END-IF.
+
+            MOVE 'WRITE-DIRECT-DEPOSIT-FILE' TO WS-CURRENT-STEP-NAME.
+            PERFORM CHECK-STEP-COMPLETE.
+            IF WS-STEP-COMPLETE-FLAG = 'N'
+                PERFORM WRITE-DIRECT-DEPOSIT-FILE
+                PERFORM MARK-STEP-COMPLETE
+            END-IF.
+
+            MOVE 'PROCESS-SALARY-ADJUSTMENTS' TO WS-CURRENT-STEP-NAME.
+            PERFORM CHECK-STEP-COMPLETE.
+            IF WS-STEP-COMPLETE-FLAG = 'N'
+                PERFORM PROCESS-SALARY-ADJUSTMENTS
+                PERFORM MARK-STEP-COMPLETE
+            END-IF.
+
+            CLOSE YTD-MASTER.
+            CLOSE CHECKPOINT-FILE.
+
+            STOP RUN.
+
+        READ-EMPLOYEE-MASTER-RECORD.
+            READ EMPLOYEE-MASTER
+                AT END
+                    MOVE '10' TO WS-EMP-MASTER-STATUS
+            END-READ.
+
+        BUILD-CKPT-KEY.
+            MOVE SPACES TO CKPT-STEP-NAME.
+            STRING WS-RUN-DATE DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   WS-CURRENT-STEP-NAME DELIMITED BY SPACE
+                   INTO CKPT-STEP-NAME
+            END-STRING.
+
+        CHECK-STEP-COMPLETE.
+            MOVE 'N' TO WS-STEP-COMPLETE-FLAG.
+            MOVE 1 TO WS-START-INDEX.
+            PERFORM BUILD-CKPT-KEY.
+            READ CHECKPOINT-FILE RECORD KEY IS CKPT-STEP-NAME
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    IF CKPT-STATUS = 'C'
+                        MOVE 'Y' TO WS-STEP-COMPLETE-FLAG
+                    ELSE
+                        ADD 1 TO CKPT-INDEX GIVING WS-START-INDEX
+                    END-IF
+            END-READ.
+
+        MARK-STEP-COMPLETE.
+            PERFORM BUILD-CKPT-KEY.
+            MOVE 'C' TO CKPT-STATUS.
+            MOVE WS-INDEX TO CKPT-INDEX.
+            IF WS-CHECKPOINT-FILE-STATUS = '00'
+                REWRITE CHECKPOINT-RECORD
+            ELSE
+                WRITE CHECKPOINT-RECORD
+            END-IF.
+
+        SAVE-STEP-PROGRESS.
+            PERFORM BUILD-CKPT-KEY.
+            MOVE 'I' TO CKPT-STATUS.
+            MOVE WS-INDEX TO CKPT-INDEX.
+            IF WS-CHECKPOINT-FILE-STATUS = '00'
+                REWRITE CHECKPOINT-RECORD
+            ELSE
+                WRITE CHECKPOINT-RECORD
+            END-IF.
+
+        VALIDATE-EMPLOYEE-DATA.
+            MOVE 0 TO WS-EXCEPTION-COUNT.
+            OPEN OUTPUT EXCEPTION-REPORT.
+            IF WS-EXCEPTION-REPORT-STATUS NOT = '00'
+                DISPLAY 'Unable to open EXCEPTION-REPORT, status ' WS-EXCEPTION-REPORT-STATUS
+                STOP RUN
+            END-IF.
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
+                IF EMP-SALARY OF EMPLOYEE(WS-INDEX) < 0
+                    PERFORM WRITE-SALARY-EXCEPTION
+                END-IF
+                IF EMP-GENDER OF EMPLOYEE(WS-INDEX) NOT = 'M'
+                   AND EMP-GENDER OF EMPLOYEE(WS-INDEX) NOT = 'F'
+                    PERFORM WRITE-GENDER-EXCEPTION
                 END-IF
             END-PERFORM.
-        
-            MOVE 'Godrick'  TO EMP-ORIGINAL-NAME OF EMPLOYEE(1)
-            MOVE 'Radahn'   TO EMP-ORIGINAL-NAME OF EMPLOYEE(2)
-            MOVE 'Morgott'  TO EMP-ORIGINAL-NAME OF EMPLOYEE(3)
-            MOVE 'Maliketh' TO EMP-ORIGINAL-NAME OF EMPLOYEE(4)
-            MOVE 'Blaidd'   TO EMP-ORIGINAL-NAME OF EMPLOYEE(5)
-            MOVE 'Ranni'    TO EMP-ORIGINAL-NAME OF EMPLOYEE(6)
-            MOVE 'Marika'   TO EMP-ORIGINAL-NAME OF EMPLOYEE(7)
-            MOVE 'Fia'      TO EMP-ORIGINAL-NAME OF EMPLOYEE(8)
-            MOVE 'Malenia'  TO EMP-ORIGINAL-NAME OF EMPLOYEE(9)
-            MOVE 'Irina'    TO EMP-ORIGINAL-NAME OF EMPLOYEE(10)
-        
-            MOVE ' the Grafted'              TO EMP-SUFFIX(1)
-            MOVE ', Festival of the Redmane' TO EMP-SUFFIX(2)
-            MOVE ', the Omen King'           TO EMP-SUFFIX(3)
-            MOVE ', the Black Blade'         TO EMP-SUFFIX(4)
-            MOVE ' the Half-Wolf'            TO EMP-SUFFIX(5)
-            MOVE ' the Snow Witch'           TO EMP-SUFFIX(6)
-            MOVE ' the Eternal'              TO EMP-SUFFIX(7)
-            MOVE ', the Deathbed Companion'  TO EMP-SUFFIX(8)
-            MOVE ', Blade of Miquella'       TO EMP-SUFFIX(9)
-            MOVE ' of Castle Morne'          TO EMP-SUFFIX(10)
-        
-            MOVE 100000 TO EMP-SALARY OF EMPLOYEE(1)
-            MOVE 120000 TO EMP-SALARY OF EMPLOYEE(2)
-            MOVE 85000  TO EMP-SALARY OF EMPLOYEE(3)
-            MOVE 95000  TO EMP-SALARY OF EMPLOYEE(4)
-            MOVE 140000 TO EMP-SALARY OF EMPLOYEE(5)
-            MOVE 135000 TO EMP-SALARY OF EMPLOYEE(6)
-            MOVE 90000  TO EMP-SALARY OF EMPLOYEE(7)
-            MOVE 145000 TO EMP-SALARY OF EMPLOYEE(8)
-            MOVE 88000  TO EMP-SALARY OF EMPLOYEE(9)
-            MOVE 110000 TO EMP-SALARY OF EMPLOYEE(10).
-        
-        PERFORM CALCULATE-MALE-SALARY.
-        PERFORM CALCULATE-FEMALE-SALARY.
-        PERFORM DISPLAY-A-TO-M.
-        PERFORM DISPLAY-N-TO-Z.
-        PERFORM SET-FULL-NAMES.
-        PERFORM DISPLAY-ALL-DETAILS.
-        PERFORM BLAIDDS-OFFERING.
-        
-        STOP RUN.
-        
+            CLOSE EXCEPTION-REPORT.
+
+        WRITE-SALARY-EXCEPTION.
+            ADD 1 TO WS-EXCEPTION-COUNT.
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE EMP-SALARY OF EMPLOYEE(WS-INDEX) TO WS-SIGNED-AMOUNT-DISPLAY.
+            STRING 'EMPLOYEE ' DELIMITED BY SIZE
+                   EMP-ID OF EMPLOYEE(WS-INDEX) DELIMITED BY SIZE
+                   ' - INVALID EMP-SALARY: ' DELIMITED BY SIZE
+                   WS-SIGNED-AMOUNT-DISPLAY DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+            END-STRING.
+            WRITE EXCEPTION-REPORT-RECORD FROM WS-PRINT-LINE.
+
+        WRITE-GENDER-EXCEPTION.
+            ADD 1 TO WS-EXCEPTION-COUNT.
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING 'EMPLOYEE ' DELIMITED BY SIZE
+                   EMP-ID OF EMPLOYEE(WS-INDEX) DELIMITED BY SIZE
+                   ' - UNRECOGNIZED EMP-GENDER: ' DELIMITED BY SIZE
+                   EMP-GENDER OF EMPLOYEE(WS-INDEX) DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+            END-STRING.
+            WRITE EXCEPTION-REPORT-RECORD FROM WS-PRINT-LINE.
+
+        COMPUTE-WITHHOLDING.
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
+                COMPUTE EMP-FED-TAX OF EMPLOYEE(WS-INDEX) ROUNDED =
+                    EMP-SALARY OF EMPLOYEE(WS-INDEX) * WS-FED-RATE
+                COMPUTE EMP-STATE-TAX OF EMPLOYEE(WS-INDEX) ROUNDED =
+                    EMP-SALARY OF EMPLOYEE(WS-INDEX) * WS-STATE-RATE
+                COMPUTE EMP-NET-PAY OF EMPLOYEE(WS-INDEX) ROUNDED =
+                    EMP-SALARY OF EMPLOYEE(WS-INDEX)
+                    - EMP-FED-TAX OF EMPLOYEE(WS-INDEX)
+                    - EMP-STATE-TAX OF EMPLOYEE(WS-INDEX)
+            END-PERFORM.
+
         CALCULATE-MALE-SALARY.
             PERFORM PROCESS-MALE-SALARY THRU END-PROCESS-MALE-SALARY
-                VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN 10
+                VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
             DISPLAY 'Total Male Salary = $' WS-TOTAL-MALE-SALARY.
-        
+            DISPLAY 'Total Male Net Pay = $' WS-TOTAL-NET-MALE.
+
         PROCESS-MALE-SALARY.
             IF EMP-GENDER OF EMPLOYEE(WS-INDEX) = 'M'
                 ADD EMP-SALARY OF EMPLOYEE(WS-INDEX) TO WS-TOTAL-MALE-SALARY
+                ADD EMP-NET-PAY OF EMPLOYEE(WS-INDEX) TO WS-TOTAL-NET-MALE
             END-IF.
-        
+
         END-PROCESS-MALE-SALARY.
             CONTINUE.
-        
+
         CALCULATE-FEMALE-SALARY.
             MOVE 1 TO WS-INDEX.
-            PERFORM PROCESS-FEMALE-SALARY UNTIL WS-INDEX GREATER THAN 10
+            PERFORM PROCESS-FEMALE-SALARY UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
             DISPLAY 'Total Female Salary = $' WS-TOTAL-FEMALE-SALARY.
+            DISPLAY 'Total Female Net Pay = $' WS-TOTAL-NET-FEMALE.
             DISPLAY ' '.
-        
+
         PROCESS-FEMALE-SALARY.
             IF EMP-GENDER OF EMPLOYEE(WS-INDEX) = 'F'
                 ADD EMP-SALARY OF EMPLOYEE(WS-INDEX) TO WS-TOTAL-FEMALE-SALARY
+                ADD EMP-NET-PAY OF EMPLOYEE(WS-INDEX) TO WS-TOTAL-NET-FEMALE
             END-IF
             ADD 1 TO WS-INDEX.
-        
+
+        ACCUMULATE-EMPLOYEE-YTD.
+            MOVE EMP-ID OF EMPLOYEE(WS-INDEX) TO YT-EMP-ID.
+            READ YTD-MASTER RECORD KEY IS YT-EMP-ID
+                INVALID KEY
+                    MOVE 0 TO YT-YTD-GROSS YT-YTD-FED-TAX
+                              YT-YTD-STATE-TAX YT-YTD-NET-PAY
+            END-READ.
+            ADD EMP-SALARY OF EMPLOYEE(WS-INDEX)    TO YT-YTD-GROSS
+            ADD EMP-FED-TAX OF EMPLOYEE(WS-INDEX)   TO YT-YTD-FED-TAX
+            ADD EMP-STATE-TAX OF EMPLOYEE(WS-INDEX) TO YT-YTD-STATE-TAX
+            ADD EMP-NET-PAY OF EMPLOYEE(WS-INDEX)   TO YT-YTD-NET-PAY.
+            MOVE YT-YTD-GROSS     TO EMP-YTD-GROSS OF EMPLOYEE(WS-INDEX)
+            MOVE YT-YTD-FED-TAX   TO EMP-YTD-FED-TAX OF EMPLOYEE(WS-INDEX)
+            MOVE YT-YTD-STATE-TAX TO EMP-YTD-STATE-TAX OF EMPLOYEE(WS-INDEX)
+            MOVE YT-YTD-NET-PAY   TO EMP-YTD-NET-PAY OF EMPLOYEE(WS-INDEX).
+            IF WS-YTD-MASTER-STATUS = '00'
+                REWRITE YTD-MASTER-RECORD
+            ELSE
+                WRITE YTD-MASTER-RECORD
+            END-IF.
+
+        ACCUMULATE-YTD-TOTALS.
+            PERFORM ACCUMULATE-EMPLOYEE-YTD-IF-ELIGIBLE
+                VARYING WS-INDEX FROM WS-START-INDEX BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT.
+
+        ACCUMULATE-EMPLOYEE-YTD-IF-ELIGIBLE.
+            IF EMP-GENDER OF EMPLOYEE(WS-INDEX) = 'M' OR EMP-GENDER OF EMPLOYEE(WS-INDEX) = 'F'
+                PERFORM ACCUMULATE-EMPLOYEE-YTD
+            END-IF.
+            PERFORM SAVE-STEP-PROGRESS.
+
+        CALCULATE-DEPT-SALARY.
+            MOVE 0 TO WS-DEPT-COUNT.
+            PERFORM PROCESS-DEPT-SALARY THRU END-PROCESS-DEPT-SALARY
+                VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT.
+            PERFORM DISPLAY-DEPT-SUBTOTAL
+                VARYING WS-DEPT-INDEX FROM 1 BY 1 UNTIL WS-DEPT-INDEX GREATER THAN WS-DEPT-COUNT
+            DISPLAY ' '.
+
+        PROCESS-DEPT-SALARY.
+            PERFORM FIND-DEPT-TABLE-ENTRY.
+            ADD EMP-SALARY OF EMPLOYEE(WS-INDEX)
+                TO WS-DEPT-TOTAL-SALARY OF WS-DEPT-ENTRY(WS-DEPT-TABLE-INDEX).
+
+        END-PROCESS-DEPT-SALARY.
+            CONTINUE.
+
+        FIND-DEPT-TABLE-ENTRY.
+            MOVE 0 TO WS-DEPT-TABLE-INDEX.
+            PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1 UNTIL WS-DEPT-INDEX GREATER THAN WS-DEPT-COUNT
+                IF WS-DEPT-CODE OF WS-DEPT-ENTRY(WS-DEPT-INDEX) = EMP-DEPT-CODE OF EMPLOYEE(WS-INDEX)
+                    MOVE WS-DEPT-INDEX TO WS-DEPT-TABLE-INDEX
+                END-IF
+            END-PERFORM.
+            IF WS-DEPT-TABLE-INDEX = 0
+                ADD 1 TO WS-DEPT-COUNT
+                MOVE WS-DEPT-COUNT TO WS-DEPT-TABLE-INDEX
+                MOVE EMP-DEPT-CODE OF EMPLOYEE(WS-INDEX) TO WS-DEPT-CODE OF WS-DEPT-ENTRY(WS-DEPT-TABLE-INDEX)
+                MOVE 0 TO WS-DEPT-TOTAL-SALARY OF WS-DEPT-ENTRY(WS-DEPT-TABLE-INDEX)
+            END-IF.
+
+        DISPLAY-DEPT-SUBTOTAL.
+            DISPLAY 'Total Salary for Dept ' WS-DEPT-CODE OF WS-DEPT-ENTRY(WS-DEPT-INDEX)
+                    ' = $' WS-DEPT-TOTAL-SALARY OF WS-DEPT-ENTRY(WS-DEPT-INDEX).
+
         DISPLAY-A-TO-M.
             DISPLAY 'Display names starting with A-M'.
             MOVE 1 TO WS-INDEX.
-            PERFORM PROCESS-NAMES-A-TO-M WITH TEST BEFORE UNTIL WS-INDEX GREATER THAN 10
+            PERFORM PROCESS-NAMES-A-TO-M WITH TEST BEFORE UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
             DISPLAY ' '.
         
         PROCESS-NAMES-A-TO-M.
@@ -111,7 +499,7 @@
         DISPLAY-N-TO-Z.
             DISPLAY 'Display names starting with N-Z'.
             MOVE 1 TO WS-INDEX.
-            PERFORM PROCESS-NAMES-N-TO-Z WITH TEST AFTER UNTIL WS-INDEX GREATER THAN 10
+            PERFORM PROCESS-NAMES-N-TO-Z WITH TEST AFTER UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
             DISPLAY ' '.
         
         PROCESS-NAMES-N-TO-Z.
@@ -124,30 +512,359 @@
         SET-FULL-NAMES.
             DISPLAY 'Setting all names to full'.
             DISPLAY ' '.
-            MOVE 1 TO WS-INDEX.
-            PERFORM 10 TIMES
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
                 STRING EMP-ORIGINAL-NAME OF EMPLOYEE(WS-INDEX) DELIMITED BY SPACE
-                       EMP-SUFFIX(WS-INDEX) DELIMITED BY SIZE
+                       EMP-SUFFIX OF EMPLOYEE(WS-INDEX) DELIMITED BY SIZE
                        INTO EMP-NAME OF EMPLOYEE(WS-INDEX)
-                ADD 1 TO WS-INDEX
             END-PERFORM.
             
-        DISPLAY-ALL-DETAILS.
-            DISPLAY 'Display details for all employees'.
-            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN 10
-                DISPLAY 'Name: ' EMP-NAME OF EMPLOYEE(WS-INDEX)
-                        ' Gender: ' EMP-GENDER OF EMPLOYEE(WS-INDEX)
-                        ' Salary: ' EMP-SALARY OF EMPLOYEE(WS-INDEX)
-            END-PERFORM
-            DISPLAY ' '.
+        PRINT-PAYROLL-REGISTER.
+            MOVE 0 TO WS-PAGE-NUMBER.
+            MOVE 99 TO WS-LINE-COUNT.
+            IF WS-START-INDEX > 1
+                OPEN EXTEND PAYROLL-REGISTER
+            ELSE
+                OPEN OUTPUT PAYROLL-REGISTER
+            END-IF.
+            IF WS-PAYROLL-REGISTER-STATUS NOT = '00'
+                DISPLAY 'Unable to open PAYROLL-REGISTER, status ' WS-PAYROLL-REGISTER-STATUS
+                STOP RUN
+            END-IF.
+
+            PERFORM VARYING WS-INDEX FROM WS-START-INDEX BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
+                IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                    PERFORM WRITE-REGISTER-HEADING
+                END-IF
+                PERFORM WRITE-REGISTER-DETAIL-LINE
+                PERFORM SAVE-STEP-PROGRESS
+            END-PERFORM.
+
+*> The gender subtotals print from the whole-run WS-TOTAL-MALE-SALARY/
+*> WS-TOTAL-FEMALE-SALARY/WS-TOTAL-NET-MALE/WS-TOTAL-NET-FEMALE fixed
+*> buckets (already accumulated order-independently across the entire
+*> table by CALCULATE-MALE-SALARY/CALCULATE-FEMALE-SALARY) rather than
+*> a running total reset on a gender control break, since nothing
+*> guarantees EMPLOYEE-TABLE is sorted by gender - the same reasoning
+*> FIND-DEPT-TABLE-ENTRY already applies to department subtotals.
+            PERFORM WRITE-REGISTER-GENDER-SUBTOTALS.
+            MOVE 99 TO WS-LINE-COUNT.
+            PERFORM WRITE-REGISTER-HEADING.
+            PERFORM WRITE-REGISTER-GRAND-TOTAL-LINE.
+            PERFORM WRITE-REGISTER-DEPT-SUBTOTALS.
+
+            CLOSE PAYROLL-REGISTER.
+
+        WRITE-REGISTER-HEADING.
+            ADD 1 TO WS-PAGE-NUMBER.
+            MOVE 0 TO WS-LINE-COUNT.
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING 'PAYROLL REGISTER' DELIMITED BY SIZE
+                   '          RUN DATE: ' DELIMITED BY SIZE
+                   WS-RUN-DATE-MM DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-RUN-DATE-DD DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-RUN-DATE-CC DELIMITED BY SIZE
+                   WS-RUN-DATE-YY DELIMITED BY SIZE
+                   '     PAGE: ' DELIMITED BY SIZE
+                   WS-PAGE-NUMBER DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+            END-STRING.
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
 
-        BLAIDDS-OFFERING.
-            IF EMP-SALARY OF EMPLOYEE(6) LESS THAN EMP-SALARY OF EMPLOYEE(5) 
-                MOVE EMP-SALARY OF EMPLOYEE(5) TO EMP-SALARY OF EMPLOYEE(6)
-                MOVE 0 TO EMP-SALARY OF EMPLOYEE(5)
-                DISPLAY 'Blaidd collected more money than Ranni and offered it all to her!'
-                DISPLAY 'Updated Salary for Ranni: $' EMP-SALARY OF EMPLOYEE(6)
-                DISPLAY 'Updated Salary for Blaidd: $' EMP-SALARY OF EMPLOYEE(5)
+*> Column starts below must stay in step with WRITE-REGISTER-DETAIL-LINE's
+*> (1:36)/(38:1)/(40:9)/(50:9)/(60:9)/(70:9) layout and must not overlap it
+*> -  'SEX' is deliberately narrower than the old 'GENDER' label so it fits
+*> ahead of col 40 instead of spilling into the SALARY column.
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE 'NAME'                    TO WS-PRINT-LINE(1:36)
+            MOVE 'SEX'                     TO WS-PRINT-LINE(37:3)
+            MOVE 'SALARY'                  TO WS-PRINT-LINE(40:9)
+            MOVE 'FED TAX'                 TO WS-PRINT-LINE(50:9)
+            MOVE 'STATE TAX'               TO WS-PRINT-LINE(60:9)
+            MOVE 'NET PAY'                 TO WS-PRINT-LINE(70:9)
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+            ADD 3 TO WS-LINE-COUNT.
+
+        WRITE-REGISTER-DETAIL-LINE.
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE EMP-NAME OF EMPLOYEE(WS-INDEX)        TO WS-PRINT-LINE(1:36)
+            MOVE EMP-GENDER OF EMPLOYEE(WS-INDEX)      TO WS-PRINT-LINE(38:1)
+            MOVE EMP-SALARY OF EMPLOYEE(WS-INDEX)      TO WS-AMOUNT-DISPLAY
+            MOVE WS-AMOUNT-DISPLAY                     TO WS-PRINT-LINE(40:9)
+            MOVE EMP-FED-TAX OF EMPLOYEE(WS-INDEX)     TO WS-AMOUNT-DISPLAY
+            MOVE WS-AMOUNT-DISPLAY                     TO WS-PRINT-LINE(50:9)
+            MOVE EMP-STATE-TAX OF EMPLOYEE(WS-INDEX)   TO WS-AMOUNT-DISPLAY
+            MOVE WS-AMOUNT-DISPLAY                     TO WS-PRINT-LINE(60:9)
+            MOVE EMP-NET-PAY OF EMPLOYEE(WS-INDEX)     TO WS-AMOUNT-DISPLAY
+            MOVE WS-AMOUNT-DISPLAY                     TO WS-PRINT-LINE(70:9)
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+        WRITE-REGISTER-GENDER-SUBTOTALS.
+            MOVE 'M' TO WS-SUBTOTAL-GENDER.
+            PERFORM WRITE-REGISTER-SUBTOTAL-LINE.
+            MOVE 'F' TO WS-SUBTOTAL-GENDER.
+            PERFORM WRITE-REGISTER-SUBTOTAL-LINE.
+
+        WRITE-REGISTER-SUBTOTAL-LINE.
+            MOVE SPACES TO WS-PRINT-LINE.
+            IF WS-SUBTOTAL-GENDER = 'M'
+                MOVE 'MALE SUBTOTAL'   TO WS-PRINT-LINE(1:20)
+                MOVE WS-TOTAL-MALE-SALARY TO WS-SIGNED-AMOUNT-DISPLAY
             ELSE
-                DISPLAY 'No offering made by Blaidd.'
+                MOVE 'FEMALE SUBTOTAL' TO WS-PRINT-LINE(1:20)
+                MOVE WS-TOTAL-FEMALE-SALARY TO WS-SIGNED-AMOUNT-DISPLAY
+            END-IF.
+            MOVE 'GROSS:' TO WS-PRINT-LINE(22:6).
+            MOVE WS-SIGNED-AMOUNT-DISPLAY TO WS-PRINT-LINE(29:11).
+            MOVE 'NET:' TO WS-PRINT-LINE(42:4).
+            IF WS-SUBTOTAL-GENDER = 'M'
+                MOVE WS-TOTAL-NET-MALE TO WS-SIGNED-AMOUNT-DISPLAY
+            ELSE
+                MOVE WS-TOTAL-NET-FEMALE TO WS-SIGNED-AMOUNT-DISPLAY
+            END-IF.
+            MOVE WS-SIGNED-AMOUNT-DISPLAY TO WS-PRINT-LINE(47:11).
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+        WRITE-REGISTER-GRAND-TOTAL-LINE.
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE 'GRAND TOTAL GROSS:' TO WS-PRINT-LINE(1:19).
+            MOVE WS-TOTAL-MALE-SALARY TO WS-SIGNED-AMOUNT-DISPLAY.
+            MOVE WS-SIGNED-AMOUNT-DISPLAY TO WS-PRINT-LINE(21:11).
+            MOVE '+' TO WS-PRINT-LINE(33:1).
+            MOVE WS-TOTAL-FEMALE-SALARY TO WS-SIGNED-AMOUNT-DISPLAY.
+            MOVE WS-SIGNED-AMOUNT-DISPLAY TO WS-PRINT-LINE(35:11).
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE 'GRAND TOTAL NET:' TO WS-PRINT-LINE(1:17).
+            MOVE WS-TOTAL-NET-MALE TO WS-SIGNED-AMOUNT-DISPLAY.
+            MOVE WS-SIGNED-AMOUNT-DISPLAY TO WS-PRINT-LINE(21:11).
+            MOVE '+' TO WS-PRINT-LINE(33:1).
+            MOVE WS-TOTAL-NET-FEMALE TO WS-SIGNED-AMOUNT-DISPLAY.
+            MOVE WS-SIGNED-AMOUNT-DISPLAY TO WS-PRINT-LINE(35:11).
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+*> Department subtotals (CALCULATE-DEPT-SALARY's WS-DEPT-TABLE) used to
+*> be DISPLAY-only; promoted to a durable section of PAYROLL-REGISTER
+*> for the same reason the gender subtotal was: this is the figure that
+*> gets handed to a budget owner, and a console line doesn't survive
+*> past the end of the job.
+        WRITE-REGISTER-DEPT-SUBTOTALS.
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE 'DEPARTMENT SUBTOTALS' TO WS-PRINT-LINE(1:21).
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            PERFORM WRITE-REGISTER-DEPT-SUBTOTAL-LINE
+                VARYING WS-DEPT-INDEX FROM 1 BY 1 UNTIL WS-DEPT-INDEX GREATER THAN WS-DEPT-COUNT.
+
+        WRITE-REGISTER-DEPT-SUBTOTAL-LINE.
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE 'DEPT'          TO WS-PRINT-LINE(1:4).
+            MOVE WS-DEPT-CODE OF WS-DEPT-ENTRY(WS-DEPT-INDEX) TO WS-PRINT-LINE(6:4).
+            MOVE 'TOTAL SALARY:' TO WS-PRINT-LINE(11:13).
+            MOVE WS-DEPT-TOTAL-SALARY OF WS-DEPT-ENTRY(WS-DEPT-INDEX) TO WS-SIGNED-AMOUNT-DISPLAY.
+            MOVE WS-SIGNED-AMOUNT-DISPLAY TO WS-PRINT-LINE(25:11).
+            WRITE PAYROLL-REGISTER-RECORD FROM WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+        WRITE-DIRECT-DEPOSIT-FILE.
+            MOVE 0 TO WS-ACH-ENTRY-COUNT.
+            MOVE 0 TO WS-ACH-ENTRY-HASH.
+            MOVE 0 TO WS-ACH-TOTAL-CREDIT.
+            MOVE 0 TO WS-ACH-TRACE-NUMBER.
+
+            OPEN OUTPUT ACH-FILE.
+            IF WS-ACH-FILE-STATUS NOT = '00'
+                DISPLAY 'Unable to open ACH-FILE, status ' WS-ACH-FILE-STATUS
+                STOP RUN
             END-IF.
+
+            MOVE SPACES TO WS-ACH-GENERIC-LINE.
+            MOVE '1'            TO ACH-FH-RECORD-TYPE
+            MOVE '01'           TO ACH-FH-PRIORITY-CODE
+            MOVE '0123456789'   TO ACH-FH-DEST-ROUTING
+            MOVE '9876543210'   TO ACH-FH-ORIGIN-ID
+            MOVE WS-RUN-DATE-YY TO ACH-FH-CREATION-DATE(1:2)
+            MOVE WS-RUN-DATE-MM TO ACH-FH-CREATION-DATE(3:2)
+            MOVE WS-RUN-DATE-DD TO ACH-FH-CREATION-DATE(5:2)
+            MOVE 0              TO ACH-FH-CREATION-TIME
+            MOVE 'A'            TO ACH-FH-FILE-ID-MODIFIER
+            MOVE '094'          TO ACH-FH-RECORD-SIZE
+            MOVE '10'           TO ACH-FH-BLOCKING-FACTOR
+            MOVE '1'            TO ACH-FH-FORMAT-CODE
+            MOVE 'OUR BANK'               TO ACH-FH-DEST-NAME
+            MOVE 'EMPLOYEE PAYROLL CO'    TO ACH-FH-ORIGIN-NAME
+            MOVE SPACES                  TO ACH-FH-REFERENCE-CODE
+            WRITE ACH-FILE-RECORD FROM WS-ACH-GENERIC-LINE.
+
+            MOVE SPACES TO WS-ACH-GENERIC-LINE.
+            MOVE '5'               TO ACH-BH-RECORD-TYPE
+            MOVE '220'              TO ACH-BH-SERVICE-CLASS
+            MOVE 'EMPLOYEE PAYROLL' TO ACH-BH-COMPANY-NAME
+            MOVE SPACES              TO ACH-BH-DISCRETIONARY
+            MOVE '9876543210'       TO ACH-BH-COMPANY-ID
+            MOVE 'PPD'               TO ACH-BH-ENTRY-CLASS-CODE
+            MOVE 'PAYROLL'           TO ACH-BH-ENTRY-DESC
+            MOVE SPACES              TO ACH-BH-DESC-DATE
+            MOVE WS-RUN-DATE-YY TO ACH-BH-EFFECTIVE-DATE(1:2)
+            MOVE WS-RUN-DATE-MM TO ACH-BH-EFFECTIVE-DATE(3:2)
+            MOVE WS-RUN-DATE-DD TO ACH-BH-EFFECTIVE-DATE(5:2)
+            MOVE SPACES             TO ACH-BH-SETTLEMENT-DATE
+            MOVE '1'                 TO ACH-BH-ORIGINATOR-STAT
+            MOVE '01234567'         TO ACH-BH-ORIGINATING-DFI
+            MOVE 1                   TO ACH-BH-BATCH-NUMBER
+            WRITE ACH-FILE-RECORD FROM WS-ACH-GENERIC-LINE.
+
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
+                PERFORM WRITE-ACH-ENTRY-DETAIL
+            END-PERFORM.
+
+            MOVE SPACES TO WS-ACH-GENERIC-LINE.
+            MOVE '8'              TO ACH-BC-RECORD-TYPE
+            MOVE '220'             TO ACH-BC-SERVICE-CLASS
+            MOVE WS-ACH-ENTRY-COUNT TO ACH-BC-ENTRY-COUNT
+            MOVE WS-ACH-ENTRY-HASH  TO ACH-BC-ENTRY-HASH
+            MOVE 0                  TO ACH-BC-TOTAL-DEBIT
+            MOVE WS-ACH-TOTAL-CREDIT TO ACH-BC-TOTAL-CREDIT
+            MOVE '9876543210'      TO ACH-BC-COMPANY-ID
+            MOVE SPACES             TO ACH-BC-MESSAGE-AUTH
+            MOVE SPACES             TO ACH-BC-RESERVED
+            MOVE '01234567'        TO ACH-BC-ORIGINATING-DFI
+            MOVE 1                  TO ACH-BC-BATCH-NUMBER
+            WRITE ACH-FILE-RECORD FROM WS-ACH-GENERIC-LINE.
+
+            MOVE SPACES TO WS-ACH-GENERIC-LINE.
+            MOVE '9'                TO ACH-FC-RECORD-TYPE
+            MOVE 1                   TO ACH-FC-BATCH-COUNT
+            MOVE 1                   TO ACH-FC-BLOCK-COUNT
+            MOVE WS-ACH-ENTRY-COUNT  TO ACH-FC-ENTRY-COUNT
+            MOVE WS-ACH-ENTRY-HASH   TO ACH-FC-ENTRY-HASH
+            MOVE 0                   TO ACH-FC-TOTAL-DEBIT
+            MOVE WS-ACH-TOTAL-CREDIT TO ACH-FC-TOTAL-CREDIT
+            MOVE SPACES              TO ACH-FC-RESERVED
+            WRITE ACH-FILE-RECORD FROM WS-ACH-GENERIC-LINE.
+
+            CLOSE ACH-FILE.
+
+        WRITE-ACH-ENTRY-DETAIL.
+            ADD 1 TO WS-ACH-ENTRY-COUNT.
+            ADD 1 TO WS-ACH-TRACE-NUMBER.
+            ADD EMP-NET-PAY OF EMPLOYEE(WS-INDEX) TO WS-ACH-TOTAL-CREDIT.
+            ADD EMP-ID OF EMPLOYEE(WS-INDEX) TO WS-ACH-ENTRY-HASH.
+
+            MOVE SPACES TO WS-ACH-GENERIC-LINE.
+            MOVE '6'                               TO ACH-ED-RECORD-TYPE
+            MOVE '22'                              TO ACH-ED-TRANSACTION-CODE
+            MOVE '01234567'                        TO ACH-ED-RECEIVING-DFI
+            MOVE '0'                                TO ACH-ED-CHECK-DIGIT
+            MOVE EMP-ID OF EMPLOYEE(WS-INDEX)       TO ACH-ED-DFI-ACCOUNT-NUM
+            MOVE EMP-NET-PAY OF EMPLOYEE(WS-INDEX)  TO ACH-ED-AMOUNT
+            MOVE EMP-ID OF EMPLOYEE(WS-INDEX)       TO ACH-ED-INDIVIDUAL-ID
+            MOVE EMP-NAME OF EMPLOYEE(WS-INDEX)     TO ACH-ED-INDIVIDUAL-NAME
+            MOVE SPACES                             TO ACH-ED-DISCRETIONARY
+            MOVE '0'                                TO ACH-ED-ADDENDA-IND
+            MOVE WS-ACH-TRACE-NUMBER                TO ACH-ED-TRACE-NUMBER
+            WRITE ACH-FILE-RECORD FROM WS-ACH-GENERIC-LINE.
+
+        PROCESS-SALARY-ADJUSTMENTS.
+            OPEN INPUT ADJUSTMENT-TRANS.
+            IF WS-ADJUSTMENT-TRANS-STATUS NOT = '00'
+                DISPLAY 'Unable to open ADJUSTMENT-TRANS, status ' WS-ADJUSTMENT-TRANS-STATUS
+                STOP RUN
+            END-IF.
+
+            OPEN EXTEND AUDIT-LOG.
+            IF WS-AUDIT-LOG-STATUS = '05' OR WS-AUDIT-LOG-STATUS = '35'
+                OPEN OUTPUT AUDIT-LOG
+                CLOSE AUDIT-LOG
+                OPEN EXTEND AUDIT-LOG
+            END-IF.
+            IF WS-AUDIT-LOG-STATUS NOT = '00'
+                DISPLAY 'Unable to open AUDIT-LOG, status ' WS-AUDIT-LOG-STATUS
+                STOP RUN
+            END-IF.
+
+*> WS-ADJ-SEQUENCE counts transaction records read so far this run,
+*> the same way WS-START-INDEX tracks position for the table-based
+*> steps - a transaction at or past WS-START-INDEX hasn't been applied
+*> yet and is processed and checkpointed; one already accounted for in
+*> a prior attempt at this step is just read and skipped, so a restart
+*> can't reapply (and re-audit) a transaction twice. ADJUSTMENT-TRANS
+*> is line sequential with no keyed access, so "resume from record N"
+*> means reading and discarding the first N-1 records rather than
+*> repositioning directly to one.
+            MOVE 0 TO WS-ADJ-SEQUENCE.
+            PERFORM READ-ADJUSTMENT-TRANS-RECORD
+            PERFORM UNTIL WS-ADJUSTMENT-TRANS-STATUS = '10'
+                ADD 1 TO WS-ADJ-SEQUENCE
+                IF WS-ADJ-SEQUENCE >= WS-START-INDEX
+                    PERFORM APPLY-ADJUSTMENT-TRANSACTION
+                    MOVE WS-ADJ-SEQUENCE TO WS-INDEX
+                    PERFORM SAVE-STEP-PROGRESS
+                END-IF
+                PERFORM READ-ADJUSTMENT-TRANS-RECORD
+            END-PERFORM.
+
+            CLOSE ADJUSTMENT-TRANS.
+            CLOSE AUDIT-LOG.
+
+        READ-ADJUSTMENT-TRANS-RECORD.
+            READ ADJUSTMENT-TRANS
+                AT END MOVE '10' TO WS-ADJUSTMENT-TRANS-STATUS
+            END-READ.
+
+        APPLY-ADJUSTMENT-TRANSACTION.
+            MOVE 0 TO WS-SOURCE-TABLE-INDEX.
+            MOVE 0 TO WS-TARGET-TABLE-INDEX.
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER THAN WS-EMPLOYEE-COUNT
+                IF EMP-ID OF EMPLOYEE(WS-INDEX) = ADJ-SOURCE-EMP-ID
+                    MOVE WS-INDEX TO WS-SOURCE-TABLE-INDEX
+                END-IF
+                IF EMP-ID OF EMPLOYEE(WS-INDEX) = ADJ-TARGET-EMP-ID
+                    MOVE WS-INDEX TO WS-TARGET-TABLE-INDEX
+                END-IF
+            END-PERFORM.
+
+            IF WS-SOURCE-TABLE-INDEX = 0 OR WS-TARGET-TABLE-INDEX = 0
+                DISPLAY 'Adjustment transaction skipped, employee not found: '
+                    ADJ-SOURCE-EMP-ID ' -> ' ADJ-TARGET-EMP-ID
+            ELSE
+                MOVE EMP-SALARY OF EMPLOYEE(WS-SOURCE-TABLE-INDEX) TO WS-OLD-SOURCE-SALARY
+                MOVE EMP-SALARY OF EMPLOYEE(WS-TARGET-TABLE-INDEX) TO WS-OLD-TARGET-SALARY
+                IF ADJ-TRANSFER-ALL = 'Y'
+                    ADD EMP-SALARY OF EMPLOYEE(WS-SOURCE-TABLE-INDEX)
+                        TO EMP-SALARY OF EMPLOYEE(WS-TARGET-TABLE-INDEX)
+                    MOVE 0 TO EMP-SALARY OF EMPLOYEE(WS-SOURCE-TABLE-INDEX)
+                    MOVE 'ADJUSTMENT - TRANSFER ALL' TO AUD-REASON
+                ELSE
+                    ADD ADJ-AMOUNT TO EMP-SALARY OF EMPLOYEE(WS-TARGET-TABLE-INDEX)
+                    SUBTRACT ADJ-AMOUNT FROM EMP-SALARY OF EMPLOYEE(WS-SOURCE-TABLE-INDEX)
+                    MOVE 'ADJUSTMENT - PARTIAL TRANSFER' TO AUD-REASON
+                END-IF
+                PERFORM WRITE-SOURCE-AUDIT-RECORD
+                PERFORM WRITE-TARGET-AUDIT-RECORD
+                DISPLAY 'Adjustment applied: ' ADJ-SOURCE-EMP-ID ' -> ' ADJ-TARGET-EMP-ID
+                DISPLAY 'Updated Salary for ' ADJ-TARGET-EMP-ID ': $'
+                    EMP-SALARY OF EMPLOYEE(WS-TARGET-TABLE-INDEX)
+                DISPLAY 'Updated Salary for ' ADJ-SOURCE-EMP-ID ': $'
+                    EMP-SALARY OF EMPLOYEE(WS-SOURCE-TABLE-INDEX)
+            END-IF.
+
+        WRITE-SOURCE-AUDIT-RECORD.
+            MOVE ADJ-SOURCE-EMP-ID TO AUD-EMP-ID.
+            MOVE WS-OLD-SOURCE-SALARY TO AUD-OLD-AMOUNT.
+            MOVE EMP-SALARY OF EMPLOYEE(WS-SOURCE-TABLE-INDEX) TO AUD-NEW-AMOUNT.
+            WRITE AUDIT-LOG-RECORD.
+
+        WRITE-TARGET-AUDIT-RECORD.
+            MOVE ADJ-TARGET-EMP-ID TO AUD-EMP-ID.
+            MOVE WS-OLD-TARGET-SALARY TO AUD-OLD-AMOUNT.
+            MOVE EMP-SALARY OF EMPLOYEE(WS-TARGET-TABLE-INDEX) TO AUD-NEW-AMOUNT.
+            WRITE AUDIT-LOG-RECORD.
