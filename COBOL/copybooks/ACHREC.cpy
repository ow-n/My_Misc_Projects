@@ -0,0 +1,71 @@
+    *> ACHREC - simplified NACHA direct-deposit record layouts.
+    *> Five 94-byte record types share one buffer area, built up one
+    *> at a time and WRITTEn to the ACH-FILE FD (which is PIC X(94)).
+    01 WS-ACH-RECORD-AREA.
+        05 WS-ACH-GENERIC-LINE        PIC X(94).
+
+        05 WS-ACH-FILE-HEADER REDEFINES WS-ACH-GENERIC-LINE.
+            10 ACH-FH-RECORD-TYPE      PIC X(01).
+            10 ACH-FH-PRIORITY-CODE    PIC X(02).
+            10 ACH-FH-DEST-ROUTING     PIC X(10).
+            10 ACH-FH-ORIGIN-ID        PIC X(10).
+            10 ACH-FH-CREATION-DATE    PIC 9(06).
+            10 ACH-FH-CREATION-TIME    PIC 9(04).
+            10 ACH-FH-FILE-ID-MODIFIER PIC X(01).
+            10 ACH-FH-RECORD-SIZE      PIC X(03).
+            10 ACH-FH-BLOCKING-FACTOR  PIC X(02).
+            10 ACH-FH-FORMAT-CODE      PIC X(01).
+            10 ACH-FH-DEST-NAME        PIC X(23).
+            10 ACH-FH-ORIGIN-NAME      PIC X(23).
+            10 ACH-FH-REFERENCE-CODE   PIC X(08).
+
+        05 WS-ACH-BATCH-HEADER REDEFINES WS-ACH-GENERIC-LINE.
+            10 ACH-BH-RECORD-TYPE      PIC X(01).
+            10 ACH-BH-SERVICE-CLASS    PIC X(03).
+            10 ACH-BH-COMPANY-NAME     PIC X(16).
+            10 ACH-BH-DISCRETIONARY    PIC X(20).
+            10 ACH-BH-COMPANY-ID       PIC X(10).
+            10 ACH-BH-ENTRY-CLASS-CODE PIC X(03).
+            10 ACH-BH-ENTRY-DESC       PIC X(10).
+            10 ACH-BH-DESC-DATE        PIC X(06).
+            10 ACH-BH-EFFECTIVE-DATE   PIC 9(06).
+            10 ACH-BH-SETTLEMENT-DATE  PIC X(03).
+            10 ACH-BH-ORIGINATOR-STAT  PIC X(01).
+            10 ACH-BH-ORIGINATING-DFI  PIC X(08).
+            10 ACH-BH-BATCH-NUMBER     PIC 9(07).
+
+        05 WS-ACH-ENTRY-DETAIL REDEFINES WS-ACH-GENERIC-LINE.
+            10 ACH-ED-RECORD-TYPE      PIC X(01).
+            10 ACH-ED-TRANSACTION-CODE PIC X(02).
+            10 ACH-ED-RECEIVING-DFI    PIC X(08).
+            10 ACH-ED-CHECK-DIGIT      PIC X(01).
+            10 ACH-ED-DFI-ACCOUNT-NUM  PIC X(17).
+            10 ACH-ED-AMOUNT           PIC 9(08)V99.
+            10 ACH-ED-INDIVIDUAL-ID    PIC X(15).
+            10 ACH-ED-INDIVIDUAL-NAME  PIC X(22).
+            10 ACH-ED-DISCRETIONARY    PIC X(02).
+            10 ACH-ED-ADDENDA-IND      PIC X(01).
+            10 ACH-ED-TRACE-NUMBER     PIC 9(15).
+
+        05 WS-ACH-BATCH-CONTROL REDEFINES WS-ACH-GENERIC-LINE.
+            10 ACH-BC-RECORD-TYPE      PIC X(01).
+            10 ACH-BC-SERVICE-CLASS    PIC X(03).
+            10 ACH-BC-ENTRY-COUNT      PIC 9(06).
+            10 ACH-BC-ENTRY-HASH       PIC 9(10).
+            10 ACH-BC-TOTAL-DEBIT      PIC 9(10)V99.
+            10 ACH-BC-TOTAL-CREDIT     PIC 9(10)V99.
+            10 ACH-BC-COMPANY-ID       PIC X(10).
+            10 ACH-BC-MESSAGE-AUTH     PIC X(19).
+            10 ACH-BC-RESERVED         PIC X(06).
+            10 ACH-BC-ORIGINATING-DFI  PIC X(08).
+            10 ACH-BC-BATCH-NUMBER     PIC 9(07).
+
+        05 WS-ACH-FILE-CONTROL REDEFINES WS-ACH-GENERIC-LINE.
+            10 ACH-FC-RECORD-TYPE      PIC X(01).
+            10 ACH-FC-BATCH-COUNT      PIC 9(06).
+            10 ACH-FC-BLOCK-COUNT      PIC 9(06).
+            10 ACH-FC-ENTRY-COUNT      PIC 9(08).
+            10 ACH-FC-ENTRY-HASH       PIC 9(10).
+            10 ACH-FC-TOTAL-DEBIT      PIC 9(10)V99.
+            10 ACH-FC-TOTAL-CREDIT     PIC 9(10)V99.
+            10 ACH-FC-RESERVED         PIC X(39).
