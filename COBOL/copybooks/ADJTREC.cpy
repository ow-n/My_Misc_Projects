@@ -0,0 +1,9 @@
+    *> ADJTREC - salary adjustment transaction record. One line per
+    *> transfer request: move ADJ-AMOUNT (or everything, if
+    *> ADJ-TRANSFER-ALL is 'Y') from ADJ-SOURCE-EMP-ID to
+    *> ADJ-TARGET-EMP-ID, both looked up by EMP-ID against
+    *> WS-EMPLOYEE-TABLE.
+    05 ADJ-SOURCE-EMP-ID     PIC 9(05).
+    05 ADJ-TARGET-EMP-ID     PIC 9(05).
+    05 ADJ-TRANSFER-ALL      PIC X(01).
+    05 ADJ-AMOUNT            PIC 9(07)V99.
