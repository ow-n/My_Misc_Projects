@@ -0,0 +1,9 @@
+    *> AUDREC - audit trail record, one line per in-program salary
+    *> mutation (adjustment transactions today, whatever else touches
+    *> EMP-SALARY directly going forward). Appended to AUDIT-LOG so
+    *> payroll disputes can be answered from a durable history instead
+    *> of whoever happened to be watching the console that day.
+    05 AUD-EMP-ID             PIC 9(05).
+    05 AUD-OLD-AMOUNT         PIC S9(07)V99.
+    05 AUD-NEW-AMOUNT         PIC S9(07)V99.
+    05 AUD-REASON             PIC X(30).
