@@ -0,0 +1,12 @@
+    *> CKPTREC - checkpoint/restart record, keyed by the run date the
+    *> step belongs to concatenated with the step name (BUILD-CKPT-KEY
+    *> in the main program builds this key), so a step 'C'omplete from
+    *> a prior pay period's run doesn't cause this period's run to skip
+    *> it - only a same-day restart of an aborted run finds a matching
+    *> key and resumes. CKPT-INDEX records the WS-INDEX position
+    *> reached within that step, so a step that loops over
+    *> EMPLOYEE-TABLE can resume mid-table instead of starting over
+    *> after an abend.
+    05 CKPT-STEP-NAME         PIC X(40).
+    05 CKPT-STATUS            PIC X(01).
+    05 CKPT-INDEX             PIC 9(05).
