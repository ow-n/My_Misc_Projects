@@ -0,0 +1,10 @@
+    *> EMPREC - Employee Master record layout, used by the
+    *> EMPLOYEE-MASTER FD. YTDREC/ADJTREC/AUDREC define their own
+    *> EMP-ID-shaped fields rather than COPYing this one, since each
+    *> of those records is read/written independently of the master.
+    05 EM-EMP-ID              PIC 9(05).
+    05 EM-ORIGINAL-NAME       PIC X(08).
+    05 EM-SUFFIX              PIC X(24).
+    05 EM-GENDER              PIC X(01).
+    05 EM-SALARY              PIC S9(07)V99.
+    05 EM-DEPT-CODE           PIC X(04).
