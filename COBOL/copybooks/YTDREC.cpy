@@ -0,0 +1,9 @@
+    *> YTDREC - Year-to-date accumulator record, keyed by employee ID.
+    *> Read at the top of a run and rewritten at end-of-run so gross,
+    *> withholding, and net pay accumulate across pay periods instead
+    *> of resetting to zero every execution.
+    05 YT-EMP-ID              PIC 9(05).
+    05 YT-YTD-GROSS           PIC S9(09)V99.
+    05 YT-YTD-FED-TAX         PIC S9(09)V99.
+    05 YT-YTD-STATE-TAX       PIC S9(09)V99.
+    05 YT-YTD-NET-PAY         PIC S9(09)V99.
